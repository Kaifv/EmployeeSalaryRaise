@@ -0,0 +1,47 @@
+//T201P2   JOB (ACCTNO),'TEACHER RAISE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  T201P2 - NIGHTLY/WEEKLY TEACHER SALARY RAISE RUN             *
+//*                                                                *
+//*  STEP COMPUTE RUNS T2-01-P2 AGAINST THE CURRENT TEACHER FILE   *
+//*  AND PRODUCES THE RAISE REPORT, THE EXCEPTION LISTING, THE     *
+//*  PAYROLL EXTRACT AND THE SALARY HISTORY FILE.  T2-01-P2 SETS   *
+//*  RETURN-CODE 4 WHEN ANY TEACHER-REC FAILED VALIDATION (BAD     *
+//*  PERFORMANCE CODE OR NON-NUMERIC SALARY) SO THIS JOB STOPS     *
+//*  BEFORE POSTING UNRELIABLE RAISES TO THE GENERAL LEDGER.       *
+//*--------------------------------------------------------------*
+//COMPUTE  EXEC PGM=T2-01-P2
+//STEPLIB  DD DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//TEACHIN  DD DSN=PAYROLL.PROD.T201P2.TEACHER,DISP=SHR
+//RATESIN  DD DSN=PAYROLL.PROD.T201P2.RATES,DISP=SHR
+//PRINTOUT DD SYSOUT=*
+//EXCPTOUT DD DSN=PAYROLL.PROD.T201P2.EXCEPT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//EXTROUT  DD DSN=PAYROLL.PROD.T201P2.EXTRACT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//HISTFILE DD DSN=PAYROLL.PROD.T201P2.HIST,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//CKPTFILE DD DSN=PAYROLL.PROD.T201P2.CKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=126,BLKSIZE=0)
+//SRTDOUT  DD DSN=&&T201P2S,
+//             DISP=(,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//*  GLPOST RUNS ONLY WHEN COMPUTE CAME BACK CLEAN (RC 0).  A     *
+//*  RETURN CODE OF 4 OR HIGHER FROM COMPUTE BYPASSES THIS STEP   *
+//*  SO A RUN WITH EXCEPTION RECORDS NEVER POSTS TO THE GL.        *
+//*--------------------------------------------------------------*
+//GLPOST   EXEC PGM=GLPOST01,COND=(0,LT,COMPUTE)
+//STEPLIB  DD DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//GLIN     DD DSN=PAYROLL.PROD.T201P2.EXTRACT,DISP=SHR
+//GLOUT    DD SYSOUT=*
+//
