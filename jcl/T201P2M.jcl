@@ -0,0 +1,39 @@
+//T201P2M  JOB (ACCTNO),'TEACHER MASTER MAINTENANCE',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  T201P2M - TEACHER MASTER ADD/CHANGE/DELETE MAINTENANCE RUN   *
+//*                                                                *
+//*  STEP MAINT RUNS T2-01-P2-MAINT AGAINST THE SAME PRODUCTION    *
+//*  TEACHER MASTER DATASET T201P2 READS AS TEACHIN, APPLYING THE  *
+//*  HR-SUBMITTED ADD/CHANGE/DELETE TRANSACTIONS AND CATCHING BAD  *
+//*  DATA HERE, BEFORE IT GETS ANYWHERE NEAR THE RAISE RUN.        *
+//*                                                                *
+//*  NEWMSTR IS A STAGING COPY OF THE UPDATED MASTER, NOT THE      *
+//*  LIVE TEACHER DATASET ITSELF.  AFTER THE AUDIT/REJECT LISTINGS *
+//*  HAVE BEEN REVIEWED, THE OPERATOR PROMOTES NEWMSTR TO BE THE   *
+//*  NEXT T201P2 RUN'S MASTER BY COPYING/RENAMING IT OVER           *
+//*  PAYROLL.PROD.T201P2.TEACHER - THE SAME MANUAL PROMOTION STEP  *
+//*  ALREADY DOCUMENTED FOR THIS PROGRAM'S OUTPUT.                 *
+//*--------------------------------------------------------------*
+//MAINT    EXEC PGM=T2-01-P2-MAINT
+//STEPLIB  DD DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//MSTRIN   DD DSN=PAYROLL.PROD.T201P2.TEACHER,DISP=SHR
+//TXNIN    DD DSN=PAYROLL.PROD.T201P2.MAINT.TXN,DISP=SHR
+//SRTMSTR  DD DSN=&&T201P2MM,
+//             DISP=(,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//SRTTXN   DD DSN=&&T201P2MT,
+//             DISP=(,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//NEWMSTR  DD DSN=PAYROLL.PROD.T201P2.TEACHER.NEW,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//AUDITOUT DD DSN=PAYROLL.PROD.T201P2.MAINT.AUDIT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//REJECTOUT DD SYSOUT=*
+//
