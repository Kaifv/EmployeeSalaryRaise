@@ -0,0 +1,499 @@
+       identification division.
+       program-id. T2-01-P2-MAINT.
+       author. Kaifkhan Vakil.
+       date-written. 2022-11-08.
+      *Program Description:
+      *THis program applies add/change/delete transactions submitted
+      *by HR against the teacher master file used by T2-01-P2, so bad
+      *data gets caught here instead of on the raise run.  Each
+      *transaction is validated against the same rules T2-01-P2 uses
+      *(numeric salary, performance code of A/G/S) before it is
+      *allowed anywhere near the master file, and every accepted or
+      *rejected transaction is logged so there is a record of who
+      *changed what.
+       environment division.
+       input-output section.
+       file-control.
+      *Current teacher master file, unsorted - on a DDNAME so this
+      *program and T2-01-P2 can be pointed at the same production
+      *dataset (PAYROLL.PROD.T201P2.TEACHER) instead of addressing
+      *the teacher master through two disconnected mechanisms
+           select master-file
+               assign to MSTRIN
+               organization is line sequential.
+      *Sort work file used to put the master file in employee id
+      *order so it can be matched against the sorted transactions
+           select mst-sort-work-file
+               assign to "T2-01-P2-MAINT-MSORTWK".
+      *Master file sorted by employee id
+           select sorted-master-file
+               assign to SRTMSTR
+               organization is line sequential.
+      *HR-submitted add/change/delete transactions, unsorted
+           select raw-txn-file
+               assign to TXNIN
+               organization is line sequential.
+      *Sort work file used to put the transactions in employee id
+      *order so they can be matched against the sorted master file
+           select txn-sort-work-file
+               assign to "T2-01-P2-MAINT-TSORTWK".
+      *Transaction file sorted by employee id
+           select sorted-txn-file
+               assign to SRTTXN
+               organization is line sequential.
+      *Updated master file - becomes next run's master-file once
+      *it has been reviewed
+           select new-master-file
+               assign to NEWMSTR
+               organization is line sequential.
+      *Audit trail of every transaction that was applied -
+      *accumulates across runs, same as T2-01-P2's history-file
+           select audit-file
+               assign to AUDITOUT
+               organization is line sequential
+               file status is ws-audit-status.
+      *Listing of every transaction that failed validation or could
+      *not be matched to a master record
+           select reject-file
+               assign to REJECTOUT
+               organization is line sequential.
+      *
+       data division.
+       file section.
+      *File division
+       fd master-file
+           data record is raw-mst-line
+           record contains 36 characters.
+      *Raw, unsorted master record - broken out into fields by
+      *mst-rec once mst-sort-work-file has put it in employee id
+      *order
+       01 raw-mst-line                 pic x(36).
+
+      *Sort work file - carries the master record's fields so the
+      *master file can be sorted by employee id
+       sd mst-sort-work-file
+           data record is srt-mst-rec.
+       01 srt-mst-rec.
+         05 srt-mst-employee-id        pic x(6).
+         05 srt-mst-name               pic x(20).
+         05 srt-mst-salary             pic 9(5).
+         05 srt-mst-performance        pic x.
+         05 srt-mst-dept-code          pic x(4).
+
+      *File division
+       fd sorted-master-file
+           data record is mst-rec
+           record contains 36 characters.
+      *Defining the master record, in employee id order
+       01 mst-rec.
+         05 mst-employee-id            pic x(6).
+         05 mst-name                   pic x(20).
+         05 mst-salary                 pic 9(5).
+         05 mst-performance            pic x.
+           88 mst-perf-valid           value 'A' 'G' 'S'.
+         05 mst-dept-code              pic x(4).
+
+      *File division
+       fd raw-txn-file
+           data record is raw-txn-line
+           record contains 45 characters.
+      *Raw, unsorted transaction record - broken out into fields by
+      *txn-rec once txn-sort-work-file has put it in employee id
+      *order
+       01 raw-txn-line                 pic x(45).
+
+      *Sort work file - carries the transaction's fields so the
+      *transaction file can be sorted by employee id
+       sd txn-sort-work-file
+           data record is srt-txn-rec.
+       01 srt-txn-rec.
+         05 srt-txn-action             pic x.
+         05 srt-txn-employee-id        pic x(6).
+         05 srt-txn-name               pic x(20).
+         05 srt-txn-salary             pic 9(5).
+         05 srt-txn-performance        pic x.
+         05 srt-txn-dept-code          pic x(4).
+         05 srt-txn-userid             pic x(8).
+
+      *File division
+       fd sorted-txn-file
+           data record is txn-rec
+           record contains 45 characters.
+      *Defining the transaction record, in employee id order.  Action
+      *is A to add a new teacher, C to change salary/performance/
+      *dept/name on an existing one, D to delete a teacher who left
+       01 txn-rec.
+         05 txn-action                 pic x.
+           88 txn-is-add               value 'A'.
+           88 txn-is-change            value 'C'.
+           88 txn-is-delete            value 'D'.
+         05 txn-employee-id            pic x(6).
+         05 txn-name                   pic x(20).
+         05 txn-salary                 pic 9(5).
+         05 txn-performance            pic x.
+           88 txn-perf-valid           value 'A' 'G' 'S'.
+         05 txn-dept-code              pic x(4).
+         05 txn-userid                 pic x(8).
+
+      *File division
+       fd new-master-file
+           data record is new-mst-line
+           record contains 36 characters.
+
+       01 new-mst-line                 pic x(36).
+
+      *File division
+       fd audit-file
+           data record is audit-line
+           record contains 61 characters.
+
+       01 audit-line                   pic x(61).
+
+      *File division
+       fd reject-file
+           data record is reject-line
+           record contains 63 characters.
+
+       01 reject-line                  pic x(63).
+
+      *Working storage section
+       working-storage section.
+
+      *End of file switches for the two sorted input files
+       01 ws-master-eof                pic x       value "n".
+       01 ws-txn-eof                   pic x       value "n".
+
+      *Updated master record section - the record about to be
+      *written to new-master-file, built fresh for an add or
+      *carried forward from mst-rec with the changed fields
+      *overlaid for a change
+       01 ws-new-mst-rec.
+         05 nm-employee-id              pic x(6).
+         05 nm-name                     pic x(20).
+         05 nm-salary                   pic 9(5).
+         05 nm-performance              pic x.
+         05 nm-dept-code                pic x(4).
+
+      *Audit detail section - who changed what, and when
+       01 ws-audit-detail.
+         05 aud-date                    pic 9(8).
+         05 aud-time                    pic 9(6).
+         05 aud-userid                  pic x(8).
+         05 aud-action                  pic x(1).
+         05 aud-employee-id             pic x(6).
+         05 aud-name                    pic x(20).
+         05 aud-old-salary              pic 9(5).
+         05 aud-new-salary              pic 9(5).
+         05 aud-old-perf                pic x(1).
+         05 aud-new-perf                pic x(1).
+
+      *Reject detail section - a transaction that failed validation
+      *or could not be matched to a master record
+       01 ws-reject-detail.
+         05 rej-date                    pic 9(8).
+         05 rej-userid                  pic x(8).
+         05 rej-action                  pic x(1).
+         05 rej-employee-id             pic x(6).
+         05 rej-reason                  pic x(40).
+
+      *Constants to be used in the program.
+       77 ws-txn-valid                 pic x       value "Y".
+       77 ws-reject-reason             pic x(40)   value spaces.
+       77 ws-run-date                  pic 9(8)    value 0.
+       77 ws-run-time                  pic 9(8)    value 0.
+      *Last employee id added so far this run - sorted-txn-file is
+      *in employee id order, so a second A for the same id within
+      *the same run can be caught here even though it never shows
+      *up on sorted-master-file until the next run
+       77 ws-last-add-id               pic x(6)    value spaces.
+       77 ws-audit-status              pic xx      value "00".
+      *Set when a delete is applied during the drain of transactions
+      *against the current master record, so the final commit for
+      *that employee id skips writing it to new-master-file
+       77 ws-mst-deleted                pic x       value "N".
+      *
+       procedure division.
+       000-main.
+      *Date/time stamp for the audit trail
+           accept ws-run-date           from date yyyymmdd.
+           accept ws-run-time           from time.
+      *Putting the master file and the transaction file in the same
+      *(employee id) order so they can be matched one pass apiece -
+      *same reason T2-01-P2 sorts teacher-file by department
+           perform 050-sort-master.
+           perform 060-sort-txn.
+           open input sorted-master-file, sorted-txn-file.
+           open output new-master-file, reject-file.
+      *audit-file accumulates across runs - extend it if it is
+      *already there, or create it on the first-ever run
+           open extend audit-file.
+           if (ws-audit-status is equal "35")
+               open output audit-file
+           end-if.
+           read sorted-master-file
+               at end
+                   move "y"            to ws-master-eof.
+           read sorted-txn-file
+               at end
+                   move "y"            to ws-txn-eof.
+      *Perform loop to match transactions against the master file
+           perform 100-merge-process
+             until ws-master-eof = "y" and ws-txn-eof = "y".
+
+           close sorted-master-file, sorted-txn-file, new-master-file,
+             audit-file, reject-file.
+           stop run.
+      *
+      ******************************************************************
+
+       050-sort-master.
+           sort mst-sort-work-file
+               on ascending key srt-mst-employee-id
+               using master-file
+               giving sorted-master-file.
+      *
+      ******************************************************************
+
+       060-sort-txn.
+           sort txn-sort-work-file
+               on ascending key srt-txn-employee-id
+               using raw-txn-file
+               giving sorted-txn-file.
+      *
+      ******************************************************************
+
+       100-merge-process.
+      * classic old-master/transaction match-merge: the lower of the
+      * two keys is the one that gets processed this time through
+           if (ws-master-eof is equal "y") and (ws-txn-eof is equal "n")
+               perform 110-process-txn-no-master
+           else
+               if (ws-txn-eof is equal "y") and
+                 (ws-master-eof is equal "n")
+                   perform 120-copy-master-unchanged
+               else
+                   if (mst-employee-id < txn-employee-id)
+                       perform 120-copy-master-unchanged
+                   else
+                       if (mst-employee-id = txn-employee-id)
+                           perform 130-process-matched
+                       else
+                           perform 110-process-txn-no-master
+                       end-if
+                   end-if
+               end-if
+           end-if.
+      *
+      ******************************************************************
+
+       110-process-txn-no-master.
+      * the transaction's employee id did not match any master
+      * record - the only thing that can legally happen here is an
+      * add; a change or delete against an unknown id is rejected
+           if (txn-is-add)
+               perform 142-validate-add
+               if (ws-txn-valid is equal "Y")
+                   move txn-employee-id    to nm-employee-id
+                   move txn-name           to nm-name
+                   move txn-salary         to nm-salary
+                   move txn-performance    to nm-performance
+                   move txn-dept-code      to nm-dept-code
+                   write new-mst-line      from ws-new-mst-rec
+                   move txn-name           to aud-name
+                   move zeros              to aud-old-salary
+                   move nm-salary          to aud-new-salary
+                   move space              to aud-old-perf
+                   move nm-performance     to aud-new-perf
+                   perform 156-write-audit
+                   move txn-employee-id    to ws-last-add-id
+               else
+                   perform 155-write-reject
+               end-if
+           else
+               move "N"                   to ws-txn-valid
+               move "EMPLOYEE ID NOT FOUND" to ws-reject-reason
+               perform 155-write-reject
+           end-if.
+           read sorted-txn-file
+               at end
+                   move "y"                to ws-txn-eof.
+      *
+      ******************************************************************
+
+       120-copy-master-unchanged.
+      * no transaction applies to this master record (or there are
+      * no transactions left) - carry it forward untouched
+           write new-mst-line              from mst-rec.
+           read sorted-master-file
+               at end
+                   move "y"                to ws-master-eof.
+      *
+      ******************************************************************
+
+       130-process-matched.
+      * the transaction's employee id matched an existing master
+      * record - apply the change or delete, or reject an add as a
+      * duplicate.  sorted-txn-file is in employee id order, so more
+      * than one transaction for this same master record can follow
+      * right behind this one (two changes in a row, for instance) -
+      * mst-rec is kept updated in place as each is applied, and the
+      * master record is only written/advanced once no transaction
+      * remains that still matches this employee id
+           if (txn-is-add)
+               move "N"                    to ws-txn-valid
+               move "DUPLICATE EMPLOYEE ID - ALREADY ON FILE"
+                                            to ws-reject-reason
+               perform 155-write-reject
+           else
+               if (txn-is-change)
+                   if (ws-mst-deleted is equal "Y")
+                       move "N"             to ws-txn-valid
+                       move "RECORD PENDING DELETE THIS RUN"
+                                            to ws-reject-reason
+                       perform 155-write-reject
+                   else
+                       perform 140-validate-change
+                       if (ws-txn-valid is equal "Y")
+                           perform 145-apply-change
+                           move mst-name        to aud-name
+                           move mst-salary      to aud-old-salary
+                           move nm-salary       to aud-new-salary
+                           move mst-performance to aud-old-perf
+                           move nm-performance  to aud-new-perf
+                           perform 156-write-audit
+                           move nm-name         to mst-name
+                           move nm-salary       to mst-salary
+                           move nm-performance  to mst-performance
+                           move nm-dept-code    to mst-dept-code
+                       else
+                           perform 155-write-reject
+                       end-if
+                   end-if
+               else
+                   if (txn-is-delete)
+                       move mst-name        to aud-name
+                       move mst-salary      to aud-old-salary
+                       move zeros           to aud-new-salary
+                       move mst-performance to aud-old-perf
+                       move space           to aud-new-perf
+                       perform 156-write-audit
+                       move "Y"             to ws-mst-deleted
+                   else
+                       move "N"             to ws-txn-valid
+                       move "INVALID ACTION CODE" to ws-reject-reason
+                       perform 155-write-reject
+                   end-if
+               end-if
+           end-if.
+           read sorted-txn-file
+               at end
+                   move "y"                 to ws-txn-eof.
+           if not (ws-txn-eof is equal "n" and
+                   txn-employee-id is equal mst-employee-id)
+      * no further transaction against this master record - commit
+      * it (unless it was deleted) and move on to the next one
+               if (ws-mst-deleted is equal "Y")
+                   move "N"                 to ws-mst-deleted
+               else
+                   write new-mst-line       from mst-rec
+               end-if
+               read sorted-master-file
+                   at end
+                       move "y"             to ws-master-eof
+               end-read
+           end-if.
+      *
+      ******************************************************************
+
+       140-validate-change.
+      * only the fields the transaction actually supplied get
+      * validated - a blank/zero field means leave it as is
+           move "Y"                        to ws-txn-valid.
+           if (txn-salary is not equal to zeros) and
+             (txn-salary is not numeric)
+               move "N"                    to ws-txn-valid
+               move "INVALID / NON-NUMERIC SALARY"
+                                            to ws-reject-reason
+           end-if.
+           if (ws-txn-valid is equal "Y") and
+             (txn-performance is not equal to space) and
+             (not txn-perf-valid)
+               move "N"                    to ws-txn-valid
+               move "INVALID PERFORMANCE CODE" to ws-reject-reason
+           end-if.
+      *
+      ******************************************************************
+
+       142-validate-add.
+      * a new teacher record needs a name, a numeric salary and a
+      * valid performance code - the same rules T2-01-P2 applies to
+      * every teacher-rec it processes
+           move "Y"                        to ws-txn-valid.
+           if (txn-name is equal to spaces)
+               move "N"                    to ws-txn-valid
+               move "NAME REQUIRED TO ADD A RECORD"
+                                            to ws-reject-reason
+           end-if.
+           if (ws-txn-valid is equal "Y") and
+             (txn-salary is not numeric)
+               move "N"                    to ws-txn-valid
+               move "INVALID / NON-NUMERIC SALARY"
+                                            to ws-reject-reason
+           end-if.
+           if (ws-txn-valid is equal "Y") and (not txn-perf-valid)
+               move "N"                    to ws-txn-valid
+               move "INVALID PERFORMANCE CODE" to ws-reject-reason
+           end-if.
+           if (ws-txn-valid is equal "Y") and
+             (txn-employee-id is equal to ws-last-add-id) and
+             (ws-last-add-id is not equal to spaces)
+               move "N"                    to ws-txn-valid
+               move "DUPLICATE ID - ALREADY ADDED THIS RUN"
+                                            to ws-reject-reason
+           end-if.
+      *
+      ******************************************************************
+
+       145-apply-change.
+      * start from the record on file, then overlay only the fields
+      * the transaction supplied
+           move mst-employee-id            to nm-employee-id.
+           move mst-name                   to nm-name.
+           move mst-salary                 to nm-salary.
+           move mst-performance            to nm-performance.
+           move mst-dept-code              to nm-dept-code.
+           if (txn-name is not equal to spaces)
+               move txn-name               to nm-name
+           end-if.
+           if (txn-salary is not equal to zeros)
+               move txn-salary             to nm-salary
+           end-if.
+           if (txn-performance is not equal to space)
+               move txn-performance        to nm-performance
+           end-if.
+           if (txn-dept-code is not equal to spaces)
+               move txn-dept-code          to nm-dept-code
+           end-if.
+      *
+      ******************************************************************
+
+       155-write-reject.
+           move ws-run-date                to rej-date.
+           move txn-userid                  to rej-userid.
+           move txn-action                  to rej-action.
+           move txn-employee-id             to rej-employee-id.
+           move ws-reject-reason            to rej-reason.
+           write reject-line                from ws-reject-detail.
+      *
+      ******************************************************************
+
+       156-write-audit.
+           move ws-run-date                 to aud-date.
+           move ws-run-time(1:6)            to aud-time.
+           move txn-userid                   to aud-userid.
+           move txn-action                   to aud-action.
+           move txn-employee-id              to aud-employee-id.
+           write audit-line                  from ws-audit-detail.
+      *
+      ******************************************************************
+       end program T2-01-P2-MAINT.
