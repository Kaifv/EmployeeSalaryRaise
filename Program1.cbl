@@ -10,24 +10,81 @@
        file-control.
       *Input file position
            select teacher-file
-               assign to "../../../../T2-01-P2.dat"
+               assign to TEACHIN
+               organization is line sequential.
+      *Sort work file used to group teacher-file by department
+           select sort-work-file
+               assign to "T2-01-P2-SORTWK".
+      *Teacher-file sorted by department for the control-break report
+           select sorted-teacher-file
+               assign to SRTDOUT
                organization is line sequential.
       *Output file position
            select print-file
-               assign to "../../../../T2-01-P2.out"
+               assign to PRINTOUT
+               organization is line sequential.
+      *Exception listing for bad performance codes / bad salaries
+           select exception-file
+               assign to EXCPTOUT
+               organization is line sequential.
+      *Effective-dated raise percentages and salary cap
+           select rates-file
+               assign to RATESIN
                organization is line sequential.
+      *Payroll interface extract of the approved raises - on a
+      *DDNAME (like TEACHIN/PRINTOUT) so the GL posting step's
+      *GLIN DD in production JCL actually reads what this writes
+           select extract-file
+               assign to EXTROUT
+               organization is line sequential.
+      *Multi-year salary history/master file - new salary carried
+      *forward so next year's run has prior-year salary on hand
+           select history-file
+               assign to HISTFILE
+               organization is line sequential
+               file status is ws-hist-status.
+      *Checkpoint/restart control file for the teacher-file loop
+      *record length grew to 126 as later accumulators were added
+      *to the checkpoint record
+           select checkpoint-file
+               assign to CKPTFILE
+               organization is line sequential
+               file status is ws-ckpt-status.
       *
        data division.
        file section.
-      *File division 
+      *File division
        fd teacher-file
+           data record is raw-teacher-rec
+           record contains 36 characters.
+      *Raw, unsorted input record - broken out into fields by
+      *sort-rec / teacher-rec once sort-work-file has grouped it
+      *by department
+       01 raw-teacher-rec              pic x(36).
+
+      *Sort work file - carries teacher-rec's fields so we can sort
+      *teacher-file by department for the control-break report
+       sd sort-work-file
+           data record is sort-rec.
+       01 sort-rec.
+         05 srt-employee-id            pic x(6).
+         05 srt-name                   pic x(20).
+         05 srt-salary                 pic 9(5).
+         05 srt-performance            pic x.
+         05 srt-dept-code              pic x(4).
+
+      *File division
+       fd sorted-teacher-file
            data record is teacher-rec
-           record contains 26 characters.
+           record contains 36 characters.
       *Defnining input file
        01 teacher-rec.
+         05 in-employee-id             pic x(6).
          05 in-name                    pic x(20).
          05 in-salary                  pic 9(5).
          05 in-performance             pic x.
+           88 in-perf-valid            value 'A' 'G' 'S'.
+         05 in-dept-code               pic x(4).
       *File division
        fd print-file
            data record is print-line
@@ -35,6 +92,46 @@
 
        01 print-line                   pic x(132).
 
+      *File division
+       fd exception-file
+           data record is exception-line
+           record contains 132 characters.
+
+       01 exception-line               pic x(132).
+
+      *File division
+       fd rates-file
+           data record is rates-rec
+           record contains 36 characters.
+      *Defining the effective-dated rate table record
+       01 rates-rec.
+         05 rt-eff-date                 pic 9(8).
+         05 rt-3-percent                pic 9(3)v999.
+         05 rt-1-percent                pic 9(4)v999.
+         05 rt-3-half-percent           pic 9(4)v999.
+         05 rt-cap                      pic 9(8).
+
+      *File division
+       fd extract-file
+           data record is extract-line
+           record contains 132 characters.
+
+       01 extract-line                 pic x(132).
+
+      *File division
+       fd history-file
+           data record is history-line
+           record contains 46 characters.
+
+       01 history-line                 pic x(52).
+
+      *File division
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 126 characters.
+
+       01 checkpoint-line              pic x(126).
+
       *Working storage section
        working-storage section.
 
@@ -42,9 +139,15 @@
       *Constant for end of file
        01 ws-eof-flag                  pic x       value "n".
 
-      *Detail line output section
+      *Detail line output section - employee id carried here too
+      *(not just on the exception listing/extract) so two
+      *same-named teachers in the same department can be told
+      *apart on the raise report itself
        01 ws-detail-output.
-         05 filler                     pic x(5).
+         05 ws-prt-employee-id         pic x(6).
+         05 filler                     pic x(2).
+         05 ws-prt-dept-code           pic x(4).
+         05 filler                     pic x(2).
          05 ws-prt-name                pic x(20).
          05 filler                     pic x(5).
          05 ws-rt-old-salary           pic zz,zz9.
@@ -56,31 +159,142 @@
          05 ws-prt-new-salary          pic zz,zz9.
          05 filler                     pic x(4).
          05 ws-prt-comment             pic x(30).
-         05 filler                     pic x(28).
+         05 filler                     pic x(19).
 
-      *Heading section
+      *Heading section - column widths/fillers kept in step with
+      *ws-detail-output above so each word sits over its field
        01 ws-heading1.
-         05 filler                     pic x(8)    value '    NAME'.
-         05 filler                     pic x(23)   value spaces.
+         05 filler                     pic x(6)    value 'EMP ID'.
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(4)    value 'DEPT'.
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(4)    value 'NAME'.
+         05 filler                     pic x(16)   value spaces.
+         05 filler                     pic x(5)    value spaces.
          05 filler                     pic x(3)    value 'OLD'.
+         05 filler                     pic x(3)    value spaces.
          05 filler                     pic x(5)    value spaces.
          05 filler                     pic x(10)   value 'CALCULATED'.
-         05 filler                     pic x(4)    value spaces.
+         05 filler                     pic x(1)    value spaces.
          05 filler                     pic x(6)    value 'ACTUAL'.
-         05 filler                     pic x(5)    value spaces.
+         05 filler                     pic x(6)    value spaces.
          05 filler                     pic x(3)    value 'NEW'.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(4)    value spaces.
+         05 filler                     pic x(49)   value spaces.
 
       *Heading section 2
        01 ws-heading2.
-         05 filler                     pic x(30)   value spaces.
+         05 filler                     pic x(39)   value spaces.
          05 filler                     pic x(6)    value 'SALARY'.
          05 filler                     pic x(5)    value spaces.
-         05 filler                     pic x(6)    value 'RAISE'.
+         05 filler                     pic x(5)    value 'RAISE'.
+         05 filler                     pic x(1)    value spaces.
+         05 filler                     pic x(5)    value spaces.
+         05 filler                     pic x(5)    value 'RAISE'.
+         05 filler                     pic x(1)    value spaces.
          05 filler                     pic x(6)    value spaces.
-         05 filler                     pic x(6)    value 'RAISE'.
+         05 filler                     pic x(6)    value 'SALARY'.
          05 filler                     pic x(4)    value spaces.
+         05 filler                     pic x(49)   value spaces.
+
+
+      *Exception heading section - column widths/fillers kept in
+      *step with ws-except-detail below so each word sits over
+      *its field
+       01 ws-except-heading1.
+         05 filler                     pic x(6)    value 'EMP ID'.
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(4)    value 'NAME'.
+         05 filler                     pic x(16)   value spaces.
+         05 filler                     pic x(3)    value spaces.
          05 filler                     pic x(6)    value 'SALARY'.
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(4)    value 'PERF'.
+         05 filler                     pic x(6)    value 'REASON'.
+         05 filler                     pic x(34)   value spaces.
+         05 filler                     pic x(49)   value spaces.
+
+      *Exception detail line section - employee id carried so two
+      *same-named teachers can be told apart on the listing
+       01 ws-except-detail.
+         05 ws-except-employee-id      pic x(6).
+         05 filler                     pic x(2).
+         05 ws-except-name             pic x(20).
+         05 filler                     pic x(3).
+         05 ws-except-salary           pic x(5).
+         05 filler                     pic x(3).
+         05 ws-except-perf             pic x(1).
+         05 filler                     pic x(3).
+         05 ws-except-reason           pic x(40).
+         05 filler                     pic x(49).
 
+      *Payroll interface extract detail section
+       01 ws-extract-detail.
+         05 ws-ext-employee-id         pic x(6).
+         05 ws-ext-old-salary          pic 9(7).
+         05 ws-ext-act-raise           pic 9(7).
+         05 ws-ext-new-salary          pic 9(7).
+         05 ws-ext-eff-date            pic 9(8).
+         05 filler                     pic x(97).
+
+      *Salary history/master detail section
+       01 ws-history-detail.
+         05 hist-employee-id           pic x(6).
+         05 hist-name                  pic x(20).
+         05 hist-old-salary            pic 9(7).
+         05 hist-new-salary            pic 9(7).
+         05 hist-performance           pic x.
+         05 hist-raise-amount          pic 9(7).
+         05 hist-year                  pic 9(4).
+
+      *Checkpoint/restart detail section - captures everything the
+      *job needs to pick back up where it left off instead of
+      *reprocessing records already committed to the report/extract
+       01 ws-checkpoint-rec.
+         05 ck-rec-count               pic 9(7).
+         05 ck-total-calc              pic 9(7).
+         05 ck-total-act               pic 9(7).
+      *Truncated (pre-rounding) actual raise total, kept for the
+      *rounding-variance check
+         05 ck-total-act-trunc         pic 9(7).
+         05 ck-dept-calc-subtotal      pic 9(7).
+         05 ck-dept-act-subtotal       pic 9(7).
+         05 ck-prev-dept-code          pic x(4).
+         05 ck-first-rec-flag          pic x.
+      *Exception count and per-rating headcount/raise accumulators
+      *used by the report summary - without these a restart
+      *silently lost the exception count and per-rating figures
+      *run up before the checkpoint interrupted
+         05 ck-except-counter          pic 9(5).
+         05 ck-headcount-a             pic 9(5).
+         05 ck-headcount-g             pic 9(5).
+         05 ck-headcount-s             pic 9(5).
+         05 ck-oldsal-a                pic 9(9).
+         05 ck-oldsal-g                pic 9(9).
+         05 ck-oldsal-s                pic 9(9).
+         05 ck-actraise-a              pic 9(9).
+         05 ck-actraise-g              pic 9(9).
+         05 ck-actraise-s              pic 9(9).
+         05 ck-capped-count            pic 9(5).
+
+      *Department subtotal line section - printed at each department
+      *control break so budget approval can happen at the
+      *department-head level, not just one district-wide total
+       01 ws-dept-subtotal-line.
+         05 filler                     pic x(10)   value spaces.
+         05 filler                     pic x(11)   value
+         "DEPARTMENT ".
+         05 ws-dts-dept-code            pic x(4).
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(21)   value
+         "SUBTOTAL RAISE     = ".
+         05 ws-dts-calc-subtotal        pic $$,$$$,$$9.
+         05 filler                     pic x(4)    value spaces.
+         05 filler                     pic x(21)   value
+         "SUBTOTAL ADJ RAISE = ".
+         05 ws-dts-act-subtotal         pic $$,$$$,$$9.
+         05 filler                     pic x(38)   value spaces.
 
       *Total line section.
        01 ws-total-line.
@@ -100,44 +314,186 @@
          05 ws-tl-total-adj-raise      pic $$,$$$,$$9.
          05 filler                     pic x(84)   value spaces.
 
+      *Rounding-variance line - how much the switch to ROUNDED
+      *computations moved the total actual raise amount versus the
+      *truncated (pre-ROUNDED) figure
+       01 ws-variance-line.
+         05 filler                     pic x(18)   value spaces.
+         05 filler                     pic x(30)   value
+         "ROUNDING VARIANCE (ACTUAL)  = ".
+         05 ws-vl-sign                 pic x(1)    value space.
+         05 ws-vl-variance             pic $$,$$$,$$9.
+         05 filler                     pic x(83)   value spaces.
+
+      *Raise-distribution summary section - headcount and average
+      *raise percentage by performance rating, for budget planning
+       01 ws-summary-heading.
+         05 filler                     pic x(49)   value
+         "RAISE DISTRIBUTION SUMMARY BY PERFORMANCE RATING".
+         05 filler                     pic x(83)   value spaces.
+
+       01 ws-summary-detail-line.
+         05 filler                     pic x(10)   value spaces.
+         05 filler                     pic x(7)    value "RATING ".
+         05 ws-sum-rating               pic x(1).
+         05 filler                     pic x(4)    value spaces.
+         05 filler                     pic x(11)   value
+         "HEADCOUNT =".
+         05 ws-sum-headcount            pic zzzz9.
+         05 filler                     pic x(4)    value spaces.
+         05 filler                     pic x(16)   value
+         "AVG RAISE PCT =".
+         05 ws-sum-avg-pct              pic zz9.99.
+         05 filler                     pic x(1)    value "%".
+         05 filler                     pic x(67)   value spaces.
+
+       01 ws-summary-capped-line.
+         05 filler                     pic x(10)   value spaces.
+         05 filler                     pic x(36)   value
+         "TEACHERS CAPPED BY $70,000 CEILING =".
+         05 filler                     pic x(1)    value spaces.
+         05 ws-sum-capped-count         pic zzzz9.
+         05 filler                     pic x(80)   value spaces.
+
 
       *Constants to be used in the program. 
        77 ws-calc-raise                pic 9(7)    value 0.
        77 ws-interim                   pic 9(7)    value 0.
        77 ws-act-raise                 pic 9(7)    value 0.
        77 ws-new-sal                   pic 9(7)    value 0.
+      *Rate/cap working fields - loaded from rates-file by
+      *050-load-rates so the raise tiers and cap can change without
+      *a recompile.
        77 ws-3-percent-cnst            pic 9(3)v999
-                                                   value 0.035.
-       77 ws-1-percent-cnst            pic 9(4)v999        
-                                                   value 0.016.
+                                                   value 0.
+       77 ws-1-percent-cnst            pic 9(4)v999
+                                                   value 0.
        77 ws-3-half-percent-cnst       pic 9(4)v999
-                                                   value 0.032.
-       77 ws-70k-cnst                  pic 9(8)    value 70000.
+                                                   value 0.
+       77 ws-70k-cnst                  pic 9(8)    value 0.
+      *Largest qualifying rt-eff-date applied so far, so 060-apply-
+      *rate picks the row actually in effect regardless of what
+      *order rates-file happens to be in
+       77 ws-best-eff-date             pic 9(8)    value 0.
        77 ws-actual-raise-calc         pic 9(8)    value 0.
        77 ws-new-salary-calc           pic 9(8)    value 0.
-       77 ws-comment-cnst              pic x(15)   value 
+      *Shadow (non-ROUNDED) copies of the raise calculation, kept
+      *only so the rounding-variance check has a truncated total to
+      *compare the ROUNDED total against
+       77 ws-calc-raise-trunc          pic 9(7)    value 0.
+       77 ws-interim-trunc             pic 9(7)    value 0.
+       77 ws-act-raise-trunc           pic 9(7)    value 0.
+       77 ws-new-salary-calc-trunc     pic 9(8)    value 0.
+       77 ws-actual-raise-calc-trunc   pic 9(8)    value 0.
+       77 ws-total-act-sal-trunc       pic 9(7)    value 0.
+       77 ws-rounding-variance         pic s9(7)   value 0.
+       77 ws-variance-abs              pic 9(7)    value 0.
+       77 ws-comment-cnst              pic x(15)   value
        "SALARY ADJUSTED".
        77 ws-total-calc-sal-counter    pic 9(7)    value 0.
        77 ws-total-act-sal-counter     pic 9(7)    value 0.
+       77 ws-except-counter            pic 9(5)    value 0.
+      *Raise-distribution summary working fields, by performance
+      *rating, plus a count of teachers capped by the 70k ceiling
+       77 ws-headcount-a               pic 9(5)    value 0.
+       77 ws-headcount-g               pic 9(5)    value 0.
+       77 ws-headcount-s               pic 9(5)    value 0.
+       77 ws-oldsal-a                  pic 9(9)    value 0.
+       77 ws-oldsal-g                  pic 9(9)    value 0.
+       77 ws-oldsal-s                  pic 9(9)    value 0.
+       77 ws-actraise-a                pic 9(9)    value 0.
+       77 ws-actraise-g                pic 9(9)    value 0.
+       77 ws-actraise-s                pic 9(9)    value 0.
+       77 ws-avg-pct-a                 pic 9(3)v99 value 0.
+       77 ws-avg-pct-g                 pic 9(3)v99 value 0.
+       77 ws-avg-pct-s                 pic 9(3)v99 value 0.
+       77 ws-capped-count              pic 9(5)    value 0.
+       77 ws-valid-salary              pic x       value "Y".
+       77 ws-rates-eof-flag            pic x       value "n".
+       77 ws-run-date                  pic 9(8)    value 0.
+       77 ws-run-year                  pic 9(4)    value 0.
+      *Department control-break working fields
+       77 ws-prev-dept-code            pic x(4)    value spaces.
+       77 ws-first-rec-flag            pic x       value "Y".
+       77 ws-dept-calc-subtotal        pic 9(7)    value 0.
+       77 ws-dept-act-subtotal         pic 9(7)    value 0.
+      *Checkpoint/restart working fields
+       77 ws-ckpt-status               pic xx      value "00".
+       77 ws-hist-status               pic xx      value "00".
+       77 ws-restart-count             pic 9(7)    value 0.
+       77 ws-rec-count                 pic 9(7)    value 0.
+       77 ws-checkpoint-interval       pic 9(3)    value 50.
+       77 ws-ckpt-quotient             pic 9(7)    value 0.
+       77 ws-ckpt-remainder            pic 9(3)    value 0.
+       77 ws-skip-count                pic 9(7)    value 0.
       *
        procedure division.
        000-main.
-      *Open the files
-           open input teacher-file,
-             output print-file.
-      *Printing headings
-           write print-line            from ws-heading1
-             after advancing 1 line.
-           write print-line            from ws-heading2
-             after advancing 1 line.
+      *Getting today's date so we pick up the rate row that is
+      *in effect as of this run
+           accept ws-run-date           from date yyyymmdd.
+           move ws-run-date(1:4)        to ws-run-year.
+           perform 050-load-rates.
+           perform 051-verify-rates-loaded.
+      *Picking up where the last run left off, if it did not run
+      *to completion
+           perform 055-read-checkpoint.
+           move ws-restart-count        to ws-rec-count.
+      *Sorting teacher-file by department so the report can break
+      *and subtotal on department code
+           sort sort-work-file
+               on ascending key srt-dept-code
+               on ascending key srt-name
+               using teacher-file
+               giving sorted-teacher-file.
+      *Open the files - a restarted run appends to the files it had
+      *already written instead of starting them over
+           open input sorted-teacher-file.
+           if (ws-restart-count > 0)
+               open extend print-file,
+                 extend exception-file,
+                 extend extract-file
+           else
+               open output print-file,
+                 output exception-file,
+                 output extract-file
+      *Printing headings - only on a fresh run
+               write print-line            from ws-heading1
+                 after advancing 1 line
+               write print-line            from ws-heading2
+                 after advancing 1 line
+               write exception-line        from ws-except-heading1
+                 after advancing 1 line
+           end-if.
+      *History-file accumulates across runs/years, so a restart
+      *must never re-truncate it - unlike print/exception/extract
+      *above it is opened the same way regardless of restart;
+      *open extend and fall back to open output only when the
+      *file does not exist yet (first-ever run, or after the
+      *file has been archived/rotated off)
+           open extend history-file.
+           if (ws-hist-status is equal "35")
+               open output history-file
+           end-if.
+      *Skipping the teacher-recs already committed on a restart
+           if (ws-restart-count > 0)
+               perform 058-skip-one-rec
+                 until ws-skip-count >= ws-restart-count
+                 or ws-eof-flag = "y"
+           end-if.
       *Reading from the file
-           read teacher-file
+           read sorted-teacher-file
                at end
                    move "y"            to ws-eof-flag.
       *Perform loop to process lines of input file
            perform 100-process-logic
              until ws-eof-flag = "y"
 
+      *Printing the subtotal for the last department on the file
+           if (ws-first-rec-flag is equal "N")
+               perform 170-print-dept-subtotal
+           end-if.
+
       *Writing total line at the end of the report
            move ws-total-calc-sal-counter
                                        to ws-tl-total-raise.
@@ -149,80 +505,522 @@
            write print-line            from ws-total-adj-line
              after advancing 2 lines.
 
-      *Closing the files. 
-           close teacher-file, print-file.
+      *Printing how much the switch to ROUNDED raise computations
+      *moved the total actual raise amount
+           perform 185-print-variance.
+
+      *Printing the headcount/raise-distribution summary
+           perform 180-print-summary.
+
+      *Closing the files.
+           close sorted-teacher-file, print-file, exception-file,
+             extract-file, history-file.
+      *Job ran to completion - clear the checkpoint so the next
+      *scheduled run starts fresh instead of restarting.
+           perform 910-clear-checkpoint.
+      *Setting the return code so the batch schedule can tell a
+      *clean run from one with exceptions payroll needs to fix
+           if (ws-except-counter > 0)
+               move 4                  to return-code
+           else
+               move 0                  to return-code
+           end-if.
       *
            stop run.
       *
-       100-process-logic.
-      *  main logic paragraph - add main loop logic here
+      ******************************************************************
+
+       050-load-rates.
+      * load the raise percentages and salary cap that are in
+      * effect for this run from rates-file so next year's rates
+      * can be changed without touching this program.  rates-file
+      * may hold more than one effective-dated row; we keep the
+      * latest row whose effective date is not after the run date.
+           open input rates-file.
+           move "n"                    to ws-rates-eof-flag.
+           read rates-file
+               at end
+                   move "y"            to ws-rates-eof-flag.
+           perform 060-apply-rate
+             until ws-rates-eof-flag = "y".
+           close rates-file.
       *
-           move spaces                 to ws-prt-comment.
-           compute ws-calc-raise  = in-salary * ws-3-percent-cnst.
-          
+      ******************************************************************
 
-           if(in-performance is equal  'A')
-                   move ws-calc-raise  to ws-prt-calc-raise
+       051-verify-rates-loaded.
+      * every one of these stays at its VALUE 0 default if
+      * rates-file was empty, every rt-eff-date on it is after the
+      * run date, or a malformed row (bad re-punch, truncated
+      * record) loaded a zero/blank percentage alongside a good
+      * cap.  any one of them still zero means this run has no
+      * trustworthy rate row to compute raises from, so stop the
+      * job cold instead of computing bogus raises.
+           if (ws-3-percent-cnst is equal 0) or
+             (ws-1-percent-cnst is equal 0) or
+             (ws-3-half-percent-cnst is equal 0) or
+             (ws-70k-cnst is equal 0)
+               display
+               "T2-01-P2 ABEND - NO EFFECTIVE RATE ROW ON RATES-FILE"
+               move 16                 to return-code
+               stop run
            end-if.
-           if (in-performance is equal 'G')
-               compute ws-interim = in-salary + ws-calc-raise
-               perform 300-good
+      *
+      ******************************************************************
+
+       060-apply-rate.
+      * rates-file is not guaranteed to be in effective-date order
+      * (a backdated correction could be appended at the bottom), so
+      * only adopt a qualifying row if its effective date is later
+      * than the latest one already applied
+           if (rt-eff-date <= ws-run-date) and
+             (rt-eff-date > ws-best-eff-date)
+               move rt-3-percent       to ws-3-percent-cnst
+               move rt-1-percent       to ws-1-percent-cnst
+               move rt-3-half-percent  to ws-3-half-percent-cnst
+               move rt-cap             to ws-70k-cnst
+               move rt-eff-date        to ws-best-eff-date
            end-if.
-           if (in-performance is equal 'S')
-               compute ws-interim = in-salary + ws-calc-raise
-               perform 400-superior
+           read rates-file
+               at end
+                   move "y"            to ws-rates-eof-flag.
+      *
+      ******************************************************************
+
+       055-read-checkpoint.
+      * pick up the record count (and the accumulators that go with
+      * it) left behind by a prior run that did not reach
+      * 910-clear-checkpoint, so that run can be restarted instead
+      * of reprocessed from record one
+           open input checkpoint-file.
+           if (ws-ckpt-status is equal "00")
+               read checkpoint-file into ws-checkpoint-rec
+                   at end
+                       move "35"       to ws-ckpt-status
+               end-read
+               if (ws-ckpt-status is equal "00")
+                   move ck-rec-count          to ws-restart-count
+                   move ck-total-calc         to
+                                           ws-total-calc-sal-counter
+                   move ck-total-act          to
+                                           ws-total-act-sal-counter
+                   move ck-total-act-trunc    to
+                                           ws-total-act-sal-trunc
+                   move ck-dept-calc-subtotal to ws-dept-calc-subtotal
+                   move ck-dept-act-subtotal  to ws-dept-act-subtotal
+                   move ck-prev-dept-code     to ws-prev-dept-code
+                   move ck-first-rec-flag     to ws-first-rec-flag
+                   move ck-except-counter     to ws-except-counter
+                   move ck-headcount-a        to ws-headcount-a
+                   move ck-headcount-g        to ws-headcount-g
+                   move ck-headcount-s        to ws-headcount-s
+                   move ck-oldsal-a           to ws-oldsal-a
+                   move ck-oldsal-g           to ws-oldsal-g
+                   move ck-oldsal-s           to ws-oldsal-s
+                   move ck-actraise-a         to ws-actraise-a
+                   move ck-actraise-g         to ws-actraise-g
+                   move ck-actraise-s         to ws-actraise-s
+                   move ck-capped-count       to ws-capped-count
+               end-if
+               close checkpoint-file
            end-if.
-          compute ws-new-salary-calc = ws-calc-raise + in-salary.
-           if (ws-new-salary-calc <= ws-70k-cnst)
-               move ws-calc-raise      to ws-act-raise
-           else
-               compute ws-actual-raise-calc = ws-new-salary-calc - 
-               ws-70k-cnst 
-              
-               compute ws-actual-raise-calc = ws-calc-raise - 
-               ws-actual-raise-calc
-               move ws-actual-raise-calc
-                                       to ws-act-raise
-               move ws-comment-cnst    to ws-prt-comment
+      *
+      ******************************************************************
+
+       058-skip-one-rec.
+      * discard a teacher-rec already accounted for by a prior run
+           add 1                       to ws-skip-count.
+           read sorted-teacher-file
+               at end
+                   move "y"            to ws-eof-flag.
+      *
+      ******************************************************************
+
+       900-write-checkpoint.
+      * record how far the job has gotten so a restart can resume
+      * here instead of from record one
+           move ws-rec-count           to ck-rec-count.
+           move ws-total-calc-sal-counter
+                                       to ck-total-calc.
+           move ws-total-act-sal-counter
+                                       to ck-total-act.
+           move ws-total-act-sal-trunc to ck-total-act-trunc.
+           move ws-dept-calc-subtotal  to ck-dept-calc-subtotal.
+           move ws-dept-act-subtotal   to ck-dept-act-subtotal.
+           move ws-prev-dept-code      to ck-prev-dept-code.
+           move ws-first-rec-flag      to ck-first-rec-flag.
+           move ws-except-counter      to ck-except-counter.
+           move ws-headcount-a         to ck-headcount-a.
+           move ws-headcount-g         to ck-headcount-g.
+           move ws-headcount-s         to ck-headcount-s.
+           move ws-oldsal-a            to ck-oldsal-a.
+           move ws-oldsal-g            to ck-oldsal-g.
+           move ws-oldsal-s            to ck-oldsal-s.
+           move ws-actraise-a          to ck-actraise-a.
+           move ws-actraise-g          to ck-actraise-g.
+           move ws-actraise-s          to ck-actraise-s.
+           move ws-capped-count        to ck-capped-count.
+           open output checkpoint-file.
+           write checkpoint-line       from ws-checkpoint-rec.
+           close checkpoint-file.
+      *
+      ******************************************************************
+
+       910-clear-checkpoint.
+           move zeros                  to ck-rec-count
+                                           ck-total-calc
+                                           ck-total-act
+                                           ck-total-act-trunc
+                                           ck-dept-calc-subtotal
+                                           ck-dept-act-subtotal
+                                           ck-except-counter
+                                           ck-headcount-a
+                                           ck-headcount-g
+                                           ck-headcount-s
+                                           ck-oldsal-a
+                                           ck-oldsal-g
+                                           ck-oldsal-s
+                                           ck-actraise-a
+                                           ck-actraise-g
+                                           ck-actraise-s
+                                           ck-capped-count.
+           move spaces                 to ck-prev-dept-code.
+           move "Y"                    to ck-first-rec-flag.
+           open output checkpoint-file.
+           write checkpoint-line       from ws-checkpoint-rec.
+           close checkpoint-file.
+      *
+      ******************************************************************
+
+       100-process-logic.
+      *  main logic paragraph - add main loop logic here
+      *
+           perform 160-check-dept-break.
+           move spaces                 to ws-prt-comment.
+           move zeros                  to ws-calc-raise
+                                           ws-prt-calc-raise
+                                           ws-act-raise
+                                           ws-new-sal
+                                           ws-calc-raise-trunc
+                                           ws-interim-trunc
+                                           ws-act-raise-trunc.
+           move in-employee-id        to ws-prt-employee-id.
+           move in-name                to ws-prt-name.
+           move in-dept-code           to ws-prt-dept-code.
+           perform 150-validate-record.
+      *in-salary is only moved into this numeric-edited field once
+      *it is known to be numeric - moving a non-numeric value into
+      *a PIC zz,zz9 item is undefined and can print garbled digits
+      *in the OLD SALARY column for the exact records the exception
+      *listing exists to be the trustworthy source for
+           if (in-salary is numeric)
+               move in-salary          to ws-rt-old-salary
            end-if.
 
-           
+           if (ws-valid-salary is equal "Y")
+               if (in-perf-valid)
+                   compute ws-calc-raise rounded = in-salary *
+                   ws-3-percent-cnst
+                   compute ws-calc-raise-trunc = in-salary *
+                   ws-3-percent-cnst
+               end-if
+
+               if(in-performance is equal  'A')
+                       move ws-calc-raise  to ws-prt-calc-raise
+               end-if
+               if (in-performance is equal 'G')
+                   compute ws-interim = in-salary + ws-calc-raise
+                   compute ws-interim-trunc = in-salary +
+                   ws-calc-raise-trunc
+                   perform 300-good
+                   perform 305-good-trunc
+               end-if
+               if (in-performance is equal 'S')
+                   compute ws-interim = in-salary + ws-calc-raise
+                   compute ws-interim-trunc = in-salary +
+                   ws-calc-raise-trunc
+                   perform 400-superior
+                   perform 405-superior-trunc
+               end-if
+      *Shadow cap check, without rounding, purely for the
+      *rounding-variance comparison below
+               compute ws-new-salary-calc-trunc = ws-calc-raise-trunc +
+               in-salary
+               if (ws-new-salary-calc-trunc <= ws-70k-cnst)
+                   move ws-calc-raise-trunc
+                                           to ws-act-raise-trunc
+               else
+                   compute ws-actual-raise-calc-trunc =
+                   ws-new-salary-calc-trunc - ws-70k-cnst
+
+                   compute ws-actual-raise-calc-trunc =
+                   ws-calc-raise-trunc - ws-actual-raise-calc-trunc
+                   move ws-actual-raise-calc-trunc
+                                           to ws-act-raise-trunc
+               end-if
+               add ws-act-raise-trunc      to ws-total-act-sal-trunc
+
+               compute ws-new-salary-calc rounded = ws-calc-raise +
+               in-salary
+               if (ws-new-salary-calc <= ws-70k-cnst)
+                   move ws-calc-raise      to ws-act-raise
+               else
+                   compute ws-actual-raise-calc = ws-new-salary-calc -
+                   ws-70k-cnst
+
+                   compute ws-actual-raise-calc = ws-calc-raise -
+                   ws-actual-raise-calc
+                   move ws-actual-raise-calc
+                                           to ws-act-raise
+                   move ws-comment-cnst    to ws-prt-comment
+                   add 1                   to ws-capped-count
+               end-if
+
+               compute ws-new-sal = in-salary + ws-act-raise
+               if (in-performance is equal 'A')
+                   add 1                   to ws-headcount-a
+                   add in-salary           to ws-oldsal-a
+                   add ws-act-raise        to ws-actraise-a
+               end-if
+               if (in-performance is equal 'G')
+                   add 1                   to ws-headcount-g
+                   add in-salary           to ws-oldsal-g
+                   add ws-act-raise        to ws-actraise-g
+               end-if
+               if (in-performance is equal 'S')
+                   add 1                   to ws-headcount-s
+                   add in-salary           to ws-oldsal-s
+                   add ws-act-raise        to ws-actraise-s
+               end-if
+           else
+               if (in-salary is not numeric)
+                   move "INVALID SALARY - SEE EXCEPTION LISTING"
+                                       to ws-prt-comment
+               else
+                   move "INVALID PERF CODE - SEE EXCEPTION LISTING"
+                                       to ws-prt-comment
+               end-if
+           end-if.
 
-           compute ws-new-sal = in-salary + ws-act-raise.
            move ws-act-raise           to ws-prt-actual-raise.
            move ws-new-sal             to ws-prt-new-salary.
-           move in-name                to ws-prt-name.
-           move in-salary              to ws-rt-old-salary.
 
 
            add ws-calc-raise           to ws-total-calc-sal-counter.
            add ws-act-raise            to ws-total-act-sal-counter.
+           add ws-calc-raise           to ws-dept-calc-subtotal.
+           add ws-act-raise            to ws-dept-act-subtotal.
       *
            write print-line            from ws-detail-output
              after advancing 2 lines.
       *
-           read teacher-file
+      *Feeding the approved raise to the payroll interface extract
+           if (ws-valid-salary is equal "Y")
+               move in-employee-id     to ws-ext-employee-id
+               move in-salary          to ws-ext-old-salary
+               move ws-act-raise       to ws-ext-act-raise
+               move ws-new-sal         to ws-ext-new-salary
+               move ws-run-date        to ws-ext-eff-date
+               write extract-line      from ws-extract-detail
+      *Carrying the new salary forward to next year's salary
+      *history/master file.  employee id is carried along with the
+      *name so a future read-back can tell two same-named teachers
+      *apart, same as in-employee-id already does on the report and
+      *exception listing
+               move in-employee-id     to hist-employee-id
+               move in-name            to hist-name
+               move in-salary          to hist-old-salary
+               move ws-new-sal         to hist-new-salary
+               move in-performance     to hist-performance
+               move ws-act-raise       to hist-raise-amount
+               move ws-run-year        to hist-year
+               write history-line      from ws-history-detail
+           end-if.
+      *Checkpointing progress every ws-checkpoint-interval teacher-
+      *recs so a rerun after an abend can restart from here
+           add 1                       to ws-rec-count.
+           divide ws-rec-count by ws-checkpoint-interval
+             giving ws-ckpt-quotient
+             remainder ws-ckpt-remainder.
+           if (ws-ckpt-remainder is equal 0)
+               perform 900-write-checkpoint
+           end-if.
+      *
+           read sorted-teacher-file
                at end
                    move "y" to ws-eof-flag.
 
+      ******************************************************************
+
+       160-check-dept-break.
+      * control break on department code - subtotal the department
+      * that just finished before starting the next one
+           if (ws-first-rec-flag is equal "Y")
+               move "N"                to ws-first-rec-flag
+               move in-dept-code       to ws-prev-dept-code
+           else
+               if (in-dept-code is not equal ws-prev-dept-code)
+                   perform 170-print-dept-subtotal
+                   move in-dept-code   to ws-prev-dept-code
+               end-if
+           end-if.
+      *
+      ******************************************************************
+
+       170-print-dept-subtotal.
+           move ws-prev-dept-code      to ws-dts-dept-code.
+           move ws-dept-calc-subtotal  to ws-dts-calc-subtotal.
+           move ws-dept-act-subtotal   to ws-dts-act-subtotal.
+           write print-line            from ws-dept-subtotal-line
+             after advancing 2 lines.
+           move zeros                  to ws-dept-calc-subtotal
+                                           ws-dept-act-subtotal.
+
+      ******************************************************************
+
+       185-print-variance.
+      * the raise computations now round to the nearest dollar
+      * instead of truncating, so this prints how much that moved
+      * the grand total actual raise amount versus what the old
+      * truncated computations would have produced
+           compute ws-rounding-variance = ws-total-act-sal-counter -
+           ws-total-act-sal-trunc.
+           if (ws-rounding-variance < 0)
+               move "-"                to ws-vl-sign
+               compute ws-variance-abs = ws-rounding-variance * -1
+           else
+               move space              to ws-vl-sign
+               move ws-rounding-variance
+                                       to ws-variance-abs
+           end-if.
+           move ws-variance-abs        to ws-vl-variance.
+           write print-line            from ws-variance-line
+             after advancing 2 lines.
+      *
+      ******************************************************************
+
+       180-print-summary.
+           write print-line            from ws-summary-heading
+             after advancing 2 lines.
+           perform 181-print-rating-a.
+           perform 182-print-rating-g.
+           perform 183-print-rating-s.
+           move ws-capped-count        to ws-sum-capped-count.
+           write print-line            from ws-summary-capped-line
+             after advancing 2 lines.
+      *
+      ******************************************************************
+
+       181-print-rating-a.
+           move "A"                    to ws-sum-rating.
+           move ws-headcount-a         to ws-sum-headcount.
+           if (ws-oldsal-a > 0)
+               compute ws-avg-pct-a rounded =
+                   (ws-actraise-a / ws-oldsal-a) * 100
+           else
+               move 0                  to ws-avg-pct-a
+           end-if.
+           move ws-avg-pct-a           to ws-sum-avg-pct.
+           write print-line            from ws-summary-detail-line
+             after advancing 1 line.
+      *
+      ******************************************************************
+
+       182-print-rating-g.
+           move "G"                    to ws-sum-rating.
+           move ws-headcount-g         to ws-sum-headcount.
+           if (ws-oldsal-g > 0)
+               compute ws-avg-pct-g rounded =
+                   (ws-actraise-g / ws-oldsal-g) * 100
+           else
+               move 0                  to ws-avg-pct-g
+           end-if.
+           move ws-avg-pct-g           to ws-sum-avg-pct.
+           write print-line            from ws-summary-detail-line
+             after advancing 1 line.
+      *
+      ******************************************************************
+
+       183-print-rating-s.
+           move "S"                    to ws-sum-rating.
+           move ws-headcount-s         to ws-sum-headcount.
+           if (ws-oldsal-s > 0)
+               compute ws-avg-pct-s rounded =
+                   (ws-actraise-s / ws-oldsal-s) * 100
+           else
+               move 0                  to ws-avg-pct-s
+           end-if.
+           move ws-avg-pct-s           to ws-sum-avg-pct.
+           write print-line            from ws-summary-detail-line
+             after advancing 1 line.
+      *
+      ******************************************************************
+
+       150-validate-record.
+      * validate in-performance and in-salary; log exceptions for
+      * payroll to correct at the source before the next run
+           move "Y"                    to ws-valid-salary.
+           if (in-salary is not numeric)
+               move "N"                to ws-valid-salary
+               move in-employee-id     to ws-except-employee-id
+               move in-name            to ws-except-name
+               move in-salary          to ws-except-salary
+               move in-performance     to ws-except-perf
+               move "INVALID / NON-NUMERIC SALARY"
+                                       to ws-except-reason
+               add 1                   to ws-except-counter
+               write exception-line    from ws-except-detail
+                 after advancing 1 line
+           end-if.
+           if (not in-perf-valid)
+               move "N"                to ws-valid-salary
+               move in-employee-id     to ws-except-employee-id
+               move in-name            to ws-except-name
+               move in-salary          to ws-except-salary
+               move in-performance     to ws-except-perf
+               move "INVALID PERFORMANCE CODE"
+                                       to ws-except-reason
+               add 1                   to ws-except-counter
+               write exception-line    from ws-except-detail
+                 after advancing 1 line
+           end-if.
+
       ******************************************************************
 
        300-good.
       * as indicated in the test write up you will need paragraphs
       * for performance = g and s. you are welcome to rename
       * these if you choose.
-           compute ws-interim  = ws-interim * 
+           compute ws-interim rounded = ws-interim *
            ws-1-percent-cnst.
-           compute ws-calc-raise = ws-interim + ws-calc-raise.
+           compute ws-calc-raise rounded = ws-interim + ws-calc-raise.
            move ws-calc-raise          to ws-prt-calc-raise.
       *
       ******************************************************************
       *
        400-superior.
-           compute ws-interim  =ws-interim *
+           compute ws-interim rounded =ws-interim *
              ws-3-half-percent-cnst.
-           compute ws-calc-raise = ws-interim + ws-calc-raise.
+           compute ws-calc-raise rounded = ws-interim + ws-calc-raise.
            move ws-calc-raise          to ws-prt-calc-raise.
       *
+      ******************************************************************
+
+       305-good-trunc.
+      * non-ROUNDED shadow of 300-good, kept only so the rounding-
+      * variance check has a truncated figure to compare against
+           compute ws-interim-trunc = ws-interim-trunc *
+           ws-1-percent-cnst.
+           compute ws-calc-raise-trunc = ws-interim-trunc +
+           ws-calc-raise-trunc.
+      *
+      ******************************************************************
+
+       405-superior-trunc.
+      * non-ROUNDED shadow of 400-superior
+           compute ws-interim-trunc = ws-interim-trunc *
+             ws-3-half-percent-cnst.
+           compute ws-calc-raise-trunc = ws-interim-trunc +
+           ws-calc-raise-trunc.
+      *
       ******************************************************************
        end program T2-01-P2.
\ No newline at end of file
